@@ -0,0 +1,66 @@
+//ADDJOB   JOB (ACCTNO),'DAILY ADDITION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* RUNS THE DAILY SIMPLEADDITION BATCH, RECONCILES ITS CONTROL
+//* TOTALS AGAINST THE PRIOR RUN WITH BALANCECHECK, AND -- ONLY IF
+//* STEP1 CAME BACK CLEAN (CONDITION CODE 0) -- PRINTS THE
+//* FORMATTED REPORT WITH PRINTREPORT.  SEE SIMPLEADDITION FOR
+//* WHAT EACH DD BELOW IS USED FOR.
+//*
+//* CTLOUT, AMTOUT, AND REJECTS ARE ALL GENERATION DATA GROUPS, ONE
+//* FRESH GENERATION PER CALENDAR DAY, SO TODAY'S AMOUNTS/REJECTS/
+//* CONTROL TOTALS NEVER RUN TOGETHER WITH A PRIOR DAY'S.  WITHIN A
+//* DAY, A RERUN AFTER AN ABEND STILL REFERENCES THE SAME "+1"
+//* GENERATION WITH DISP=MOD, SO SIMPLEADDITION'S OPEN EXTEND PICKS
+//* UP WHERE IT LEFT OFF INSTEAD OF STARTING A NEW GENERATION.
+//* BALANCECHECK THEN READS TODAY'S GENERATION (0) AGAINST
+//* YESTERDAY'S (-1) WITHOUT A SEPARATE COPY/ROTATE STEP.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=SIMPLEADDITION
+//TRANSIN  DD DSN=PROD.DAILY.TRANSACTIONS,DISP=SHR
+//AMTOUT   DD DSN=PROD.DAILY.AMOUNTS(+1),DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//REJECTS  DD DSN=PROD.DAILY.REJECTS(+1),DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//CTLOUT   DD DSN=PROD.DAILY.CONTROL(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RESTART  DD DSN=PROD.DAILY.RESTART,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=MOD
+//PARMIN   DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* CONTROL(-1) -- YESTERDAY'S GENERATION -- DOES NOT EXIST YET ON
+//* THE VERY FIRST DAY THIS JOB EVER RUNS (OR ONCE IT HAS ROLLED OFF
+//* THE GDG'S LIMIT), AND DISP=SHR AGAINST A GENERATION THAT IS NOT
+//* THERE FAILS ALLOCATION BEFORE BALANCECHECK EVER GETS CONTROL.
+//* CHECK FOR IT FIRST SO STEP2 CAN FALL BACK TO DD DUMMY -- WHICH
+//* BALANCECHECK'S READ-PRIOR-CONTROL ALREADY TREATS AS "NO PRIOR
+//* RUN FOUND" -- INSTEAD OF ABENDING AT ALLOCATION TIME.
+//*
+//CKOLD    EXEC PGM=IDCAMS,COND=(0,NE,STEP1)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('PROD.DAILY.CONTROL(-1)')
+/*
+//*
+//* STEP2 AND STEP3 ONLY RUN WHEN STEP1'S CONDITION CODE IS 0 -- A
+//* RUN THAT FINISHED WITH REJECTS (RC=4) OR FAILED (RC=16) SKIPS
+//* BOTH RECONCILIATION AND PRINTING.  STEP3 ALSO CHECKS STEP2'S
+//* CONDITION CODE, SO AN OUT-OF-BALANCE RECONCILIATION (RC=8) HOLDS
+//* THE REPORT BACK TOO INSTEAD OF RELEASING IT ANYWAY.
+//*
+//STEP2    EXEC PGM=BALANCECHECK,COND=(0,NE,STEP1)
+//TRANSIN  DD DSN=PROD.DAILY.TRANSACTIONS,DISP=SHR
+//CTLNEW   DD DSN=PROD.DAILY.CONTROL(0),DISP=SHR
+// IF (CKOLD.RC = 0) THEN
+//CTLOLD   DD DSN=PROD.DAILY.CONTROL(-1),DISP=SHR
+// ELSE
+//CTLOLD   DD DUMMY
+// ENDIF
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP3    EXEC PGM=PRINTREPORT,COND=((0,NE,STEP1),(0,NE,STEP2))
+//AMTOUT   DD DSN=PROD.DAILY.AMOUNTS(0),DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
