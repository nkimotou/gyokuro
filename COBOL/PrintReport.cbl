@@ -0,0 +1,169 @@
+*> Set (identify) the program's name
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PrintReport.
+*> Real print-file report for the amounts SimpleAddition posted:
+*> page headers (via a CALL to PrintString), one detail line per
+*> transaction, a running line count with a page break every 60
+*> lines, and a grand-total line at the end -- a sequential
+*> dataset suitable for spooling to the printer, instead of a
+*> single console DISPLAY line.
+*>
+*> Modification history
+*> 2026-08-09  New program. Runs as the second step of the
+*>             SimpleAddition/PrintReport job stream, after
+*>             SimpleAddition has posted a clean run.
+*> 2026-08-09  Now shares the AMTREC copybook for the amounts
+*>             record instead of re-declaring it, widened the
+*>             grand total to match SimpleAddition, and checks
+*>             FILE STATUS on the report file open.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Amount-In-File ASSIGN TO "AMTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Amount-In-File-Status.
+
+    SELECT Report-File ASSIGN TO "RPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Report-File-Status.
+
+*> Data declaration
+DATA DIVISION.
+FILE SECTION.
+*> Same layout as AMTREC, the amounts record SimpleAddition writes,
+*> so the two programs cannot drift out of sync on field sizes.
+FD  Amount-In-File.
+    COPY AMTREC REPLACING Amount-Record BY Amount-In-Record
+        Num1 BY In-Num1
+        Num2 BY In-Num2
+        Result BY In-Result.
+
+FD  Report-File.
+01  Report-Line                  PIC X(132).
+
+*> Assigns variables and stores the data
+WORKING-STORAGE SECTION.
+01  Amount-In-File-Status        PIC X(02).
+01  Report-File-Status           PIC X(02).
+
+01  End-Of-File-Switch            PIC X(01) VALUE "N".
+    88  End-Of-File                         VALUE "Y".
+
+01  Line-Count                    PIC 9(04) VALUE ZERO.
+01  Page-Count                    PIC 9(04) VALUE ZERO.
+01  Lines-Per-Page                PIC 9(04) VALUE 60.
+01  Detail-Count                  PIC 9(09) VALUE ZERO.
+01  Report-Grand-Total            PIC 9(15) VALUE ZERO.
+
+01  Today-Date                    PIC 9(08) VALUE ZERO.
+01  Run-Date-Display.
+    05  Run-Date-Year             PIC 9(04).
+    05  FILLER                    PIC X(01) VALUE "-".
+    05  Run-Date-Month            PIC 9(02).
+    05  FILLER                    PIC X(01) VALUE "-".
+    05  Run-Date-Day              PIC 9(02).
+
+01  Report-Title                  PIC X(60) VALUE
+    "DAILY TRANSACTION ADDITION REPORT".
+01  Formatted-Header-Line         PIC X(132).
+01  Column-Heading-Line           PIC X(80) VALUE
+    "      NUM1      NUM2    RESULT".
+
+01  Detail-Line.
+    05  FILLER                    PIC X(04) VALUE SPACES.
+    05  Detail-Num1-Edit          PIC ZZZZ9.
+    05  FILLER                    PIC X(05) VALUE SPACES.
+    05  Detail-Num2-Edit          PIC ZZZZ9.
+    05  FILLER                    PIC X(04) VALUE SPACES.
+    05  Detail-Result-Edit        PIC ZZZZZ9.
+    05  FILLER                    PIC X(41) VALUE SPACES.
+
+01  Total-Line.
+    05  FILLER                    PIC X(04) VALUE SPACES.
+    05  FILLER                    PIC X(14) VALUE "GRAND TOTAL: ".
+    05  Total-Edit                PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+    05  FILLER                    PIC X(48) VALUE SPACES.
+
+*> A line holding nothing but a printer page-eject control
+*> character, written ahead of the header line on every page
+*> after the first.
+01  Page-Eject-Line               PIC X(01) VALUE X"0C".
+
+*> Program logic
+PROCEDURE DIVISION.
+
+Main-Control.
+    PERFORM Initialize-Report.
+    PERFORM Write-One-Detail-Line UNTIL End-Of-File.
+    PERFORM Finalize-Report.
+    STOP RUN.
+
+Initialize-Report.
+    ACCEPT Today-Date FROM DATE YYYYMMDD.
+    MOVE Today-Date(1:4) TO Run-Date-Year.
+    MOVE Today-Date(5:2) TO Run-Date-Month.
+    MOVE Today-Date(7:2) TO Run-Date-Day.
+
+    OPEN INPUT Amount-In-File.
+    IF Amount-In-File-Status NOT = "00"
+        DISPLAY
+            "PrintReport: unable to open AMTOUT, status "
+            Amount-In-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT Report-File.
+    IF Report-File-Status NOT = "00"
+        DISPLAY
+            "PrintReport: unable to open RPTOUT, status "
+            Report-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM Write-Page-Header.
+
+Write-One-Detail-Line.
+    READ Amount-In-File
+        AT END
+            SET End-Of-File TO TRUE
+        NOT AT END
+            PERFORM Format-And-Write-Detail-Line
+    END-READ.
+
+Format-And-Write-Detail-Line.
+    IF Line-Count >= Lines-Per-Page
+        PERFORM Write-Page-Header
+    END-IF.
+    MOVE In-Num1 TO Detail-Num1-Edit.
+    MOVE In-Num2 TO Detail-Num2-Edit.
+    MOVE In-Result TO Detail-Result-Edit.
+    WRITE Report-Line FROM Detail-Line.
+    ADD 1 TO Line-Count.
+    ADD 1 TO Detail-Count.
+    ADD In-Result TO Report-Grand-Total.
+
+*> Start a fresh page: advance past the page heading already on
+*> the spool, call PrintString for the title/date/page line, then
+*> follow it with the column headings.
+Write-Page-Header.
+    ADD 1 TO Page-Count.
+    CALL "PrintString" USING Report-Title, Run-Date-Display,
+        Page-Count, Formatted-Header-Line.
+    IF Page-Count > 1
+        WRITE Report-Line FROM Page-Eject-Line
+    END-IF.
+    WRITE Report-Line FROM Formatted-Header-Line.
+    WRITE Report-Line FROM Column-Heading-Line.
+    MOVE ZERO TO Line-Count.
+
+Finalize-Report.
+    MOVE Report-Grand-Total TO Total-Edit.
+    WRITE Report-Line FROM Total-Line.
+    CLOSE Amount-In-File.
+    CLOSE Report-File.
+    MOVE ZERO TO RETURN-CODE.
+    DISPLAY "PrintReport: " Detail-Count " line(s) across " Page-Count
+        " page(s), grand total " Report-Grand-Total.
+*> End program
