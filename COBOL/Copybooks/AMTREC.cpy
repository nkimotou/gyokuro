@@ -0,0 +1,14 @@
+*> AMTREC.cpy
+*> Shared amount-record layout: the two input amounts and the
+*> computed result, as one group so this COPYs cleanly into both
+*> a WORKING-STORAGE holding area and an FD record (three sibling
+*> 01-levels would redefine rather than concatenate inside an FD).
+*> COPY this (with REPLACING where the caller needs its own record
+*> and field names) wherever a program needs to hold or lay out
+*> one transaction's worth of amounts, so SimpleAddition,
+*> PrintReport and BalanceCheck all agree on the same field sizes
+*> instead of each re-declaring their own PICs.
+01 Amount-Record.
+    05 Num1                     PIC 9(05).
+    05 Num2                     PIC 9(05).
+    05 Result                   PIC 9(06).
