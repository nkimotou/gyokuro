@@ -0,0 +1,10 @@
+*> RSTREC.cpy
+*> Checkpoint/restart record. SimpleAddition rewrites this file
+*> every Checkpoint-Frequency records with how far it has gotten,
+*> so a rerun after an abend can skip the records already posted
+*> instead of reprocessing the whole transaction file.
+01 Restart-Record.
+    05 Rst-Record-Count      PIC 9(09).
+    05 Rst-Reject-Count       PIC 9(09).
+    05 Rst-Hash-Total         PIC 9(15).
+    05 Rst-Grand-Total        PIC 9(15).
