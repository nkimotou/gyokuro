@@ -0,0 +1,11 @@
+*> PARMREC.cpy
+*> Operator-maintained run-parameter record. SimpleAddition reads
+*> one of these at startup so operations can tune how a run
+*> behaves -- how often it checkpoints, the largest amount it will
+*> accept as valid, and the job/user id this run's audit record
+*> should carry -- without a source change and recompile.
+01 Parameter-Record.
+    05 Parm-Checkpoint-Freq    PIC 9(06).
+    05 Parm-Valid-Max           PIC 9(05).
+    05 Parm-Job-Id               PIC X(08).
+    05 Parm-User-Id              PIC X(08).
