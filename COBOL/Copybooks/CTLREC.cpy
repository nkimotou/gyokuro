@@ -0,0 +1,9 @@
+*> CTLREC.cpy
+*> Control/trailer record written by SimpleAddition at end of run
+*> and read back by BalanceCheck to prove a run processed every
+*> record it was handed: a record count, a hash total of the two
+*> input amounts, and the grand total of the computed results.
+01 Control-Record.
+    05 Ctl-Record-Count     PIC 9(09).
+    05 Ctl-Hash-Total        PIC 9(15).
+    05 Ctl-Grand-Total       PIC 9(15).
