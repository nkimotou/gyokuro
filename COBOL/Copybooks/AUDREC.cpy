@@ -0,0 +1,13 @@
+*> AUDREC.cpy
+*> Audit-log record appended to AUDITLOG by every SimpleAddition
+*> run: when it ran, under what job/user id, which input file it
+*> read, what it produced, and how it ended. This is the trail
+*> operations and finance use to answer "what ran, and when".
+01 Audit-Record.
+    05 Aud-Run-Timestamp        PIC X(26).
+    05 Aud-Job-Id                PIC X(08).
+    05 Aud-User-Id               PIC X(08).
+    05 Aud-Input-File-Name       PIC X(08).
+    05 Aud-Record-Count          PIC 9(09).
+    05 Aud-Grand-Total           PIC 9(15).
+    05 Aud-Return-Code           PIC 9(03).
