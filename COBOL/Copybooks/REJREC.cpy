@@ -0,0 +1,10 @@
+*> REJREC.cpy
+*> Reject record. One of these is written for every transaction
+*> that fails validation, carrying the raw (possibly non-numeric)
+*> input values plus a reason code so operations can see exactly
+*> which record and which rule caused the reject.
+01 Reject-Record.
+    05 Reject-Num1            PIC X(05).
+    05 Reject-Num2            PIC X(05).
+    05 Reject-Reason-Code      PIC X(04).
+    05 Reject-Reason-Text      PIC X(30).
