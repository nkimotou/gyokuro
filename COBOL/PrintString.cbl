@@ -1,16 +1,50 @@
 IDENTIFICATION DIVISION.
 *> Set program identification (name) details
 PROGRAM-ID. PrintString.
+*> Reusable report-header/footer routine. Other batch programs
+*> CALL this with a message, the run date, and a page number
+*> instead of rolling their own DISPLAY logic, so every report in
+*> the shop gets the same header format.
+*>
+*> Modification history
+*> 2026-08-09  Converted from a standalone "Hello, world!" program
+*>             into a CALLed subprogram with a LINKAGE SECTION.
+*> 2026-08-09  Trim trailing spaces off the caller's message before
+*>             stringing it in, so a short title doesn't leave a gap
+*>             of blanks before RUN DATE on the printed header line.
 
 DATA DIVISION.
 *> Set string variable data to string text
 WORKING-STORAGE SECTION.
-*> PIC defines the format of the data
-*> X defines that the data contains alphanumeric characters
-*> 20 defines length of string memory value to be 20 characters
-01 StringVar PIC X(20) VALUE "Hello, world!".
-*> Begin procedure 
-PROCEDURE DIVISION.
-    *> Print (display) StringVar to the console
-    DISPLAY StringVar.
-    STOP RUN.
+01  Separator-Line              PIC X(132) VALUE ALL "-".
+
+LINKAGE SECTION.
+*> The caller's report title / message text.
+01  Header-Message              PIC X(60).
+*> The caller's run date, already formatted as it should print.
+01  Report-Run-Date              PIC X(10).
+*> The page number this header belongs to.
+01  Report-Page-Number           PIC 9(04).
+*> Returned to the caller: the fully formatted header line, ready
+*> to WRITE to the caller's own print file.
+01  Formatted-Header-Line        PIC X(132).
+
+*> Begin procedure
+PROCEDURE DIVISION USING Header-Message, Report-Run-Date,
+        Report-Page-Number, Formatted-Header-Line.
+    MOVE SPACES TO Formatted-Header-Line.
+    STRING "REPORT: " DELIMITED BY SIZE
+        FUNCTION TRIM(Header-Message) DELIMITED BY SIZE
+        "  RUN DATE: " DELIMITED BY SIZE
+        Report-Run-Date DELIMITED BY SIZE
+        "  PAGE: " DELIMITED BY SIZE
+        Report-Page-Number DELIMITED BY SIZE
+        INTO Formatted-Header-Line.
+
+    *> Echo the header to the console too, the same way the old
+    *> standalone version always printed what it was given.
+    DISPLAY Separator-Line.
+    DISPLAY Formatted-Header-Line.
+    DISPLAY Separator-Line.
+
+    GOBACK.
