@@ -1,18 +1,499 @@
 *> Set (identify) the program's name
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SimpleAddition.
+*> Batch summation engine: reads a day's worth of two-amount
+*> transaction records, validates and adds each one, and
+*> accumulates a grand total across the whole file, instead of
+*> adding one hardcoded pair of numbers.
+*>
+*> Modification history
+*> 2026-08-09  Rewritten from the original two-literal demo into a
+*>             file-based batch program that reads TRANSIN.
+*> 2026-08-09  Added amount validation ahead of the COMPUTE, with
+*>             failing records written to a reject file instead of
+*>             abending or truncating silently.
+*> 2026-08-09  Added a control-total trailer record (record count,
+*>             hash total, grand total) for the new BalanceCheck
+*>             reconciliation program to compare run over run.
+*> 2026-08-09  Added checkpoint/restart: the run's progress is
+*>             saved to a restart file periodically, and a rerun
+*>             after an abend resumes from there instead of
+*>             reprocessing the whole transaction file.
+*> 2026-08-09  Stopped DISPLAYing each result to the console; each
+*>             accepted transaction is now written to an amounts
+*>             dataset (AMTOUT) that PrintReport turns into a real
+*>             printed report.
+*> 2026-08-09  Added an audit record appended to AUDITLOG at the
+*>             end of every run: when it ran, under what job/user
+*>             id, what it read, what it produced, and its return
+*>             code.
+*> 2026-08-09  Added an operator parameter file (PARMIN) read at
+*>             startup so the checkpoint frequency and valid-amount
+*>             ceiling can be tuned without a recompile.
+*> 2026-08-09  Restart now extends (rather than re-truncates) the
+*>             amounts and reject datasets, carries the reject
+*>             count forward too, and the job/user id stamped on
+*>             the audit record comes from the operator parameter
+*>             file instead of an unused command-line argument.
+*>             Widened the running totals for high-volume days and
+*>             added FILE STATUS checks on every output file this
+*>             run depends on.
+*> 2026-08-09  Hash-Total is now weighted (2*Num1 + Num2) so it can
+*>             no longer move in exact lockstep with Grand-Total.
+*>             Checkpoint frequency from PARMIN is validated before
+*>             use so a bad or blank parameter card cannot divide by
+*>             zero. The audit file is opened before any other file
+*>             now, and every abend path writes an audit record
+*>             before stopping instead of leaving a failed run with
+*>             no trail at all.
+*> 2026-08-09  The valid-amount maximum from PARMIN is now validated
+*>             the same way the checkpoint frequency already was, and
+*>             AUDITLOG's own open failure now stops the run (it
+*>             can't route through the usual audit-and-abort path --
+*>             it is that path's audit file).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Transaction-File ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Transaction-File-Status.
+
+    SELECT Amount-Out-File ASSIGN TO "AMTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Amount-Out-File-Status.
+
+    SELECT Reject-File ASSIGN TO "REJECTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Reject-File-Status.
+
+    SELECT Control-File ASSIGN TO "CTLOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Control-File-Status.
+
+    SELECT Restart-File ASSIGN TO "RESTART"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Restart-File-Status.
+
+    SELECT Audit-File ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Audit-File-Status.
+
+    SELECT Parameter-File ASSIGN TO "PARMIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Parameter-File-Status.
+
 *> Data declaration
 DATA DIVISION.
+FILE SECTION.
+*> One detail record in the day's transaction file: two amounts
+*> waiting to be added. PIC 9 so a non-numeric or oversized value
+*> shows up as a validation failure instead of an abend.
+FD  Transaction-File.
+01  Transaction-Record.
+    05  Trans-Num1           PIC 9(05).
+    05  Trans-Num2           PIC 9(05).
+
+*> Accepted transactions, with their computed result, feeding the
+*> report program. Same layout as AMTREC so SimpleAddition and
+*> PrintReport do not drift out of sync on field sizes.
+FD  Amount-Out-File.
+    COPY AMTREC REPLACING Amount-Record BY Amount-Out-Record
+        Num1 BY Out-Num1
+        Num2 BY Out-Num2
+        Result BY Out-Result.
+
+FD  Reject-File.
+    COPY REJREC.
+
+FD  Control-File.
+    COPY CTLREC.
+
+FD  Restart-File.
+    COPY RSTREC.
+
+FD  Audit-File.
+    COPY AUDREC.
+
+FD  Parameter-File.
+    COPY PARMREC.
+
 *> Assigns variables and stores the data
 WORKING-STORAGE SECTION.
-01 Num1 PIC 9(5) VALUE 12345.
-01 Num2 PIC 9(5) VALUE 54321.
-01 Result PIC 9(6).
+*> The shared Num1 / Num2 / Result layout, so the reporting and
+*> reconciliation programs that come next agree on the same
+*> field sizes instead of each re-declaring their own PICs.
+    COPY AMTREC.
+
+01  Transaction-File-Status    PIC X(02).
+01  Amount-Out-File-Status     PIC X(02).
+01  Reject-File-Status         PIC X(02).
+01  Control-File-Status        PIC X(02).
+01  Restart-File-Status        PIC X(02).
+01  Audit-File-Status          PIC X(02).
+01  Parameter-File-Status      PIC X(02).
+
+01  End-Of-File-Switch          PIC X(01) VALUE "N".
+    88  End-Of-File                       VALUE "Y".
+
+01  Transaction-Status-Switch   PIC X(01).
+    88  Transaction-Is-Valid               VALUE "V".
+    88  Transaction-Is-Invalid             VALUE "I".
+
+01  Restart-File-Found-Switch   PIC X(01) VALUE "N".
+    88  Restart-File-Was-Found             VALUE "Y".
+
+01  Record-Count                PIC 9(09) VALUE ZERO.
+01  Reject-Count                PIC 9(09) VALUE ZERO.
+01  Hash-Total                  PIC 9(15) VALUE ZERO.
+01  Grand-Total                 PIC 9(15) VALUE ZERO.
+
+*> Run-control values. Defaulted here, but normally overridden by
+*> the operator parameter file read during initialization.
+01  Checkpoint-Frequency        PIC 9(06) VALUE 001000.
+01  Valid-Amount-Maximum        PIC 9(05) VALUE 99999.
+01  Records-To-Skip             PIC 9(09) VALUE ZERO.
+01  Checkpoint-Quotient         PIC 9(09) VALUE ZERO.
+01  Checkpoint-Remainder        PIC 9(09) VALUE ZERO.
+
+01  Job-Id                      PIC X(08) VALUE SPACES.
+01  User-Id                     PIC X(08) VALUE SPACES.
+01  Today-Date                  PIC 9(08) VALUE ZERO.
+01  Right-Now                   PIC 9(08) VALUE ZERO.
+01  Run-Timestamp               PIC X(26) VALUE SPACES.
+
 *> Program logic
 PROCEDURE DIVISION.
-    *> Set result equal to the addition of variables set above
+
+Main-Control.
+    PERFORM Initialize-Program.
+    PERFORM Process-One-Transaction UNTIL End-Of-File.
+    PERFORM Finalize-Program.
+    STOP RUN.
+
+*> Open every file this run needs, load the operator parameters,
+*> and reposition the transaction file if a restart is pending.
+*> The audit file is opened first, ahead of everything else that
+*> can fail, so Abort-Run always has somewhere to write the record
+*> of why this run stopped.
+Initialize-Program.
+    PERFORM Read-Parameter-File.
+    PERFORM Open-Audit-File.
+
+    OPEN INPUT Transaction-File.
+    IF Transaction-File-Status NOT = "00"
+        DISPLAY "SimpleAddition: unable to open TRANSIN, status "
+            Transaction-File-Status
+        MOVE 16 TO RETURN-CODE
+        PERFORM Abort-Run
+    END-IF.
+
+    PERFORM Check-For-Restart.
+    PERFORM Open-Output-Files.
+
+*> Read the operator-maintained run parameters. If the parameter
+*> file is missing this run simply keeps the defaults above, the
+*> same way a rate table with no override record keeps the
+*> standard rate.
+Read-Parameter-File.
+    MOVE "SMPLADD1" TO Job-Id.
+    MOVE "BATCH   " TO User-Id.
+    OPEN INPUT Parameter-File.
+    IF Parameter-File-Status = "00"
+        READ Parameter-File
+            NOT AT END
+                IF Parm-Checkpoint-Freq IS NUMERIC
+                    AND Parm-Checkpoint-Freq > ZERO
+                    MOVE Parm-Checkpoint-Freq TO Checkpoint-Frequency
+                ELSE
+                    DISPLAY
+                        "SimpleAddition: PARMIN checkpoint frequency "
+                        "invalid, using default"
+                END-IF
+                IF Parm-Valid-Max IS NUMERIC
+                    AND Parm-Valid-Max > ZERO
+                    MOVE Parm-Valid-Max TO Valid-Amount-Maximum
+                ELSE
+                    DISPLAY
+                        "SimpleAddition: PARMIN valid-amount maximum "
+                        "invalid, using default"
+                END-IF
+                IF Parm-Job-Id NOT = SPACES
+                    MOVE Parm-Job-Id TO Job-Id
+                END-IF
+                IF Parm-User-Id NOT = SPACES
+                    MOVE Parm-User-Id TO User-Id
+                END-IF
+        END-READ
+        CLOSE Parameter-File
+    ELSE
+        DISPLAY
+            "SimpleAddition: PARMIN not found, using default parameters"
+    END-IF.
+
+*> If a restart file survives from a prior abend, pick up where it
+*> left off: carry forward its totals and skip the records this
+*> run already posted, instead of reprocessing the whole file.
+Check-For-Restart.
+    OPEN INPUT Restart-File.
+    IF Restart-File-Status = "00"
+        READ Restart-File
+            NOT AT END
+                SET Restart-File-Was-Found TO TRUE
+                MOVE Rst-Record-Count TO Records-To-Skip
+                MOVE Rst-Reject-Count TO Reject-Count
+                MOVE Rst-Hash-Total TO Hash-Total
+                MOVE Rst-Grand-Total TO Grand-Total
+        END-READ
+        CLOSE Restart-File
+    END-IF.
+
+    IF Restart-File-Was-Found
+        DISPLAY
+            "SimpleAddition: restart file found, resuming after record "
+            Records-To-Skip
+        PERFORM Skip-One-Transaction
+            UNTIL End-Of-File OR Record-Count >= Records-To-Skip
+    END-IF.
+
+*> Open the two per-transaction output datasets. A restarted run
+*> extends them, since Check-For-Restart already knows the records
+*> before the checkpoint were posted in a prior run and must not be
+*> lost; a fresh run starts them clean -- AMTOUT/REJECTS are GDGs
+*> allocated fresh each calendar day (see ADDJOB.jcl), so "clean"
+*> here means today's generation, not just an empty file handle.
+Open-Output-Files.
+    IF Restart-File-Was-Found
+        OPEN EXTEND Amount-Out-File
+        IF Amount-Out-File-Status NOT = "00"
+            OPEN OUTPUT Amount-Out-File
+        END-IF
+        OPEN EXTEND Reject-File
+        IF Reject-File-Status NOT = "00"
+            OPEN OUTPUT Reject-File
+        END-IF
+    ELSE
+        OPEN OUTPUT Amount-Out-File
+        OPEN OUTPUT Reject-File
+    END-IF.
+    IF Amount-Out-File-Status NOT = "00"
+        DISPLAY "SimpleAddition: unable to open AMTOUT, status "
+            Amount-Out-File-Status
+        MOVE 16 TO RETURN-CODE
+        PERFORM Abort-Run
+    END-IF.
+    IF Reject-File-Status NOT = "00"
+        DISPLAY "SimpleAddition: unable to open REJECTS, status "
+            Reject-File-Status
+        MOVE 16 TO RETURN-CODE
+        PERFORM Abort-Run
+    END-IF.
+
+*> The audit log is appended to across runs, never overwritten, so
+*> try to extend it first and only create it the first time this
+*> job ever runs. This is the one file Abort-Run itself depends on,
+*> so a failure here cannot route through Abort-Run the way every
+*> other file's open failure does -- there would be nowhere for it
+*> to write the audit record -- it has to stop the run directly.
+Open-Audit-File.
+    OPEN EXTEND Audit-File.
+    IF Audit-File-Status NOT = "00"
+        OPEN OUTPUT Audit-File
+    END-IF.
+    IF Audit-File-Status NOT = "00"
+        DISPLAY "SimpleAddition: unable to open AUDITLOG, status "
+            Audit-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+*> Read and discard one already-processed transaction while
+*> catching the file position back up to the checkpoint. Record-
+*> Count is driven up to Records-To-Skip one read at a time so it
+*> ends this loop matching the file's actual position.
+Skip-One-Transaction.
+    READ Transaction-File
+        AT END
+            SET End-Of-File TO TRUE
+        NOT AT END
+            ADD 1 TO Record-Count
+    END-READ.
+
+Process-One-Transaction.
+    PERFORM Read-Next-Transaction.
+    IF NOT End-Of-File
+        PERFORM Validate-Transaction
+        IF Transaction-Is-Valid
+            PERFORM Compute-And-Post-Amount
+        ELSE
+            PERFORM Write-Reject-Record
+        END-IF
+        PERFORM Write-Checkpoint-When-Due
+    END-IF.
+
+Read-Next-Transaction.
+    READ Transaction-File
+        AT END
+            SET End-Of-File TO TRUE
+        NOT AT END
+            ADD 1 TO Record-Count
+            MOVE Trans-Num1 TO Num1
+            MOVE Trans-Num2 TO Num2
+    END-READ.
+
+*> Guard the COMPUTE below from the bad data that used to either
+*> abend the run or truncate silently: reject anything that is not
+*> numeric or that falls outside the amounts this run will accept.
+Validate-Transaction.
+    SET Transaction-Is-Valid TO TRUE.
+    MOVE SPACES TO Reject-Reason-Code OF Reject-Record.
+    MOVE SPACES TO Reject-Reason-Text OF Reject-Record.
+    EVALUATE TRUE
+        WHEN Num1 NOT NUMERIC
+            SET Transaction-Is-Invalid TO TRUE
+            MOVE "R001" TO Reject-Reason-Code OF Reject-Record
+            MOVE "NUM1 IS NOT NUMERIC" TO
+                Reject-Reason-Text OF Reject-Record
+        WHEN Num2 NOT NUMERIC
+            SET Transaction-Is-Invalid TO TRUE
+            MOVE "R002" TO Reject-Reason-Code OF Reject-Record
+            MOVE "NUM2 IS NOT NUMERIC" TO
+                Reject-Reason-Text OF Reject-Record
+        WHEN Num1 > Valid-Amount-Maximum
+            SET Transaction-Is-Invalid TO TRUE
+            MOVE "R003" TO Reject-Reason-Code OF Reject-Record
+            MOVE "NUM1 EXCEEDS VALID RANGE" TO
+                Reject-Reason-Text OF Reject-Record
+        WHEN Num2 > Valid-Amount-Maximum
+            SET Transaction-Is-Invalid TO TRUE
+            MOVE "R004" TO Reject-Reason-Code OF Reject-Record
+            MOVE "NUM2 EXCEEDS VALID RANGE" TO
+                Reject-Reason-Text OF Reject-Record
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+*> Add the transaction, roll it into the running control totals,
+*> and pass it on to the report dataset. Hash-Total is weighted
+*> (2*Num1 + Num2) rather than a plain Num1+Num2 sum, so it cannot
+*> simply track Grand-Total (which is the sum of Num1+Num2) record
+*> for record -- a transposed Num1/Num2 pair changes Hash-Total but
+*> leaves Grand-Total untouched, which is exactly the kind of error
+*> two independent totals are supposed to catch between them.
+Compute-And-Post-Amount.
     COMPUTE Result = Num1 + Num2.
-    *> Print result to the console
-    DISPLAY 'The sum of ' Num1 ' and ' Num2 ' is ' Result.
-    *> End program
+    ADD Num1 TO Hash-Total.
+    ADD Num1 TO Hash-Total.
+    ADD Num2 TO Hash-Total.
+    ADD Result TO Grand-Total.
+    MOVE Num1 TO Out-Num1.
+    MOVE Num2 TO Out-Num2.
+    MOVE Result TO Out-Result.
+    WRITE Amount-Out-Record.
+
+Write-Reject-Record.
+    ADD 1 TO Reject-Count.
+    MOVE Num1 TO Reject-Num1.
+    MOVE Num2 TO Reject-Num2.
+    WRITE Reject-Record.
+
+*> Every Checkpoint-Frequency records, capture how far this run has
+*> gotten so a rerun after an abend can resume here instead of
+*> starting over from record one.
+Write-Checkpoint-When-Due.
+    IF Record-Count > ZERO
+        DIVIDE Record-Count BY Checkpoint-Frequency
+            GIVING Checkpoint-Quotient
+            REMAINDER Checkpoint-Remainder
+        IF Checkpoint-Remainder = ZERO
+            PERFORM Write-Checkpoint-Record
+        END-IF
+    END-IF.
+
+Write-Checkpoint-Record.
+    MOVE Record-Count TO Rst-Record-Count.
+    MOVE Reject-Count TO Rst-Reject-Count.
+    MOVE Hash-Total TO Rst-Hash-Total.
+    MOVE Grand-Total TO Rst-Grand-Total.
+    OPEN OUTPUT Restart-File.
+    IF Restart-File-Status NOT = "00"
+        DISPLAY "SimpleAddition: unable to open RESTART, status "
+            Restart-File-Status
+        MOVE 16 TO RETURN-CODE
+        PERFORM Abort-Run
+    END-IF.
+    WRITE Restart-Record.
+    CLOSE Restart-File.
+
+*> Close out the run: write the control totals BalanceCheck will
+*> compare against the prior run's control file, clear the restart
+*> file now that the run finished clean, and leave behind the
+*> audit trail of what happened.
+Finalize-Program.
+    CLOSE Transaction-File.
+    CLOSE Amount-Out-File.
+    CLOSE Reject-File.
+
+    MOVE Record-Count TO Ctl-Record-Count.
+    MOVE Hash-Total TO Ctl-Hash-Total.
+    MOVE Grand-Total TO Ctl-Grand-Total.
+    OPEN OUTPUT Control-File.
+    IF Control-File-Status NOT = "00"
+        DISPLAY "SimpleAddition: unable to open CTLOUT, status "
+            Control-File-Status
+        MOVE 16 TO RETURN-CODE
+        PERFORM Abort-Run
+    END-IF.
+    WRITE Control-Record.
+    CLOSE Control-File.
+
+    OPEN OUTPUT Restart-File.
+    IF Restart-File-Status NOT = "00"
+        DISPLAY "SimpleAddition: unable to clear RESTART, status "
+            Restart-File-Status
+        MOVE 16 TO RETURN-CODE
+        PERFORM Abort-Run
+    END-IF.
+    CLOSE Restart-File.
+
+    IF Reject-Count > ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+
+    PERFORM Write-Audit-Record.
+    CLOSE Audit-File.
+
+    DISPLAY "SimpleAddition: " Record-Count " record(s) processed, "
+        Reject-Count " rejected, grand total " Grand-Total ".".
+
+*> Common path for every abend: RETURN-CODE is already set by the
+*> caller, so just record what this run got done before it failed
+*> -- that failure is exactly what ops needs in the audit trail --
+*> and stop.
+Abort-Run.
+    PERFORM Write-Audit-Record.
+    CLOSE Audit-File.
     STOP RUN.
+
+*> One line in the audit trail for this run: when it ran, under
+*> what job and user id (as set by Read-Parameter-File), what it
+*> read, what it produced, and how it ended.
+Write-Audit-Record.
+    ACCEPT Today-Date FROM DATE YYYYMMDD.
+    ACCEPT Right-Now FROM TIME.
+    STRING Today-Date DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        Right-Now DELIMITED BY SIZE
+        INTO Run-Timestamp.
+
+    MOVE Run-Timestamp TO Aud-Run-Timestamp.
+    MOVE Job-Id TO Aud-Job-Id.
+    MOVE User-Id TO Aud-User-Id.
+    MOVE "TRANSIN " TO Aud-Input-File-Name.
+    MOVE Record-Count TO Aud-Record-Count.
+    MOVE Grand-Total TO Aud-Grand-Total.
+    MOVE RETURN-CODE TO Aud-Return-Code.
+    WRITE Audit-Record.
+*> End program
