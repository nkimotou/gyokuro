@@ -0,0 +1,177 @@
+*> Set (identify) the program's name
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BalanceCheck.
+*> Reconciliation companion to SimpleAddition: compares the
+*> control totals this run produced (record count, hash total,
+*> grand total) against the control totals the prior run left
+*> behind, so operations can confirm nothing was dropped or
+*> double-processed before releasing the output downstream.
+*>
+*> Modification history
+*> 2026-08-09  New program.
+*> 2026-08-09  Stop the run when CTLNEW is empty instead of falling
+*>             through to a comparison against an unread record.
+*> 2026-08-09  Now independently recounts TRANSIN instead of trusting
+*>             SimpleAddition's own record count, and flags a run
+*>             whose totals exactly match the prior run's as a likely
+*>             reprocess. Dropped the "record count went backwards"
+*>             check, which fired on ordinary quiet days.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Transaction-File ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Transaction-File-Status.
+
+    SELECT Current-Control-File ASSIGN TO "CTLNEW"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Current-Control-File-Status.
+
+    SELECT Prior-Control-File ASSIGN TO "CTLOLD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Prior-Control-File-Status.
+
+*> Data declaration
+DATA DIVISION.
+FILE SECTION.
+*> Only the record count matters here -- every record read is
+*> counted, whatever SimpleAddition later decides to do with it.
+FD  Transaction-File.
+01  Transaction-Record              PIC X(10).
+
+FD  Current-Control-File.
+    COPY CTLREC REPLACING Control-Record BY Current-Control-Record
+        Ctl-Record-Count BY Cur-Record-Count
+        Ctl-Hash-Total BY Cur-Hash-Total
+        Ctl-Grand-Total BY Cur-Grand-Total.
+
+FD  Prior-Control-File.
+    COPY CTLREC REPLACING Control-Record BY Prior-Control-Record
+        Ctl-Record-Count BY Pri-Record-Count
+        Ctl-Hash-Total BY Pri-Hash-Total
+        Ctl-Grand-Total BY Pri-Grand-Total.
+
+*> Assigns variables and stores the data
+WORKING-STORAGE SECTION.
+01  Transaction-File-Status      PIC X(02).
+01  Current-Control-File-Status  PIC X(02).
+01  Prior-Control-File-Status    PIC X(02).
+
+01  Out-Of-Balance-Switch         PIC X(01) VALUE "N".
+    88  Run-Is-Out-Of-Balance                 VALUE "Y".
+
+01  Prior-Run-Found-Switch         PIC X(01) VALUE "N".
+    88  Prior-Run-Was-Found                   VALUE "Y".
+
+01  End-Of-Transactions-Switch    PIC X(01) VALUE "N".
+    88  End-Of-Transactions                   VALUE "Y".
+
+01  Independent-Record-Count      PIC 9(09) VALUE ZERO.
+
+*> Program logic
+PROCEDURE DIVISION.
+
+Main-Control.
+    PERFORM Read-Current-Control.
+    PERFORM Count-Transaction-Records.
+    PERFORM Verify-Input-Was-Fully-Processed.
+    PERFORM Read-Prior-Control.
+    IF Prior-Run-Was-Found
+        PERFORM Compare-Control-Totals
+    ELSE
+        DISPLAY
+            "BalanceCheck: no prior-run control file found, nothing to"
+        DISPLAY "    reconcile against -- treating this run as a baseline."
+    END-IF.
+    PERFORM Report-Result.
+    STOP RUN.
+
+Read-Current-Control.
+    OPEN INPUT Current-Control-File.
+    IF Current-Control-File-Status NOT = "00"
+        DISPLAY
+            "BalanceCheck: unable to open CTLNEW, status "
+            Current-Control-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    READ Current-Control-File
+        AT END
+            DISPLAY "BalanceCheck: CTLNEW is empty, nothing to reconcile"
+            MOVE 16 TO RETURN-CODE
+            CLOSE Current-Control-File
+            STOP RUN
+    END-READ.
+    CLOSE Current-Control-File.
+
+*> Independently recount today's TRANSIN instead of trusting
+*> SimpleAddition's own bookkeeping for it -- this is what actually
+*> proves nothing was dropped between the transaction file and
+*> today's control total, rather than just trending yesterday's
+*> numbers.
+Count-Transaction-Records.
+    OPEN INPUT Transaction-File.
+    IF Transaction-File-Status NOT = "00"
+        DISPLAY
+            "BalanceCheck: unable to open TRANSIN, status "
+            Transaction-File-Status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM Read-One-Transaction UNTIL End-Of-Transactions.
+    CLOSE Transaction-File.
+
+Read-One-Transaction.
+    READ Transaction-File
+        AT END
+            SET End-Of-Transactions TO TRUE
+        NOT AT END
+            ADD 1 TO Independent-Record-Count
+    END-READ.
+
+Verify-Input-Was-Fully-Processed.
+    IF Independent-Record-Count NOT = Cur-Record-Count
+        SET Run-Is-Out-Of-Balance TO TRUE
+        DISPLAY
+            "BalanceCheck: TRANSIN has " Independent-Record-Count
+            " record(s) but today's control total claims "
+            Cur-Record-Count
+    END-IF.
+
+Read-Prior-Control.
+    OPEN INPUT Prior-Control-File.
+    IF Prior-Control-File-Status = "00"
+        READ Prior-Control-File
+            NOT AT END
+                SET Prior-Run-Was-Found TO TRUE
+        END-READ
+        CLOSE Prior-Control-File
+    END-IF.
+
+*> A day's volume rising or falling on its own is normal business
+*> variation, not an imbalance. What is not normal is today's
+*> control totals matching yesterday's exactly -- record count,
+*> hash total, and grand total all the same -- which is the
+*> signature of the same data having been processed twice.
+Compare-Control-Totals.
+    IF Cur-Record-Count = Pri-Record-Count
+        AND Cur-Hash-Total = Pri-Hash-Total
+        AND Cur-Grand-Total = Pri-Grand-Total
+        SET Run-Is-Out-Of-Balance TO TRUE
+        DISPLAY
+            "BalanceCheck: today's totals exactly match the prior run's"
+        DISPLAY
+            "    -- this may be the same data processed twice"
+    END-IF.
+
+Report-Result.
+    IF Run-Is-Out-Of-Balance
+        DISPLAY "BalanceCheck: *** OUT OF BALANCE ***"
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        DISPLAY "BalanceCheck: balanced, " Cur-Record-Count
+            " record(s), grand total " Cur-Grand-Total
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+*> End program
